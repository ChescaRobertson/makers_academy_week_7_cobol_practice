@@ -0,0 +1,57 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. cutover-maintenance.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CUTOVER-PARAMETER-FILE
+                   ASSIGN TO "data/cutover.parm"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-PARM-STATUS.
+       DATA DIVISION.
+           FILE SECTION.
+           FD  CUTOVER-PARAMETER-FILE.
+           COPY PARMREC.
+           WORKING-STORAGE SECTION.
+           01 WS-CONFIRM PIC X.
+           01 WS-PARM-STATUS PIC XX.
+       PROCEDURE DIVISION.
+           INITIALIZE CUTOVER-PARAMETER-RECORD.
+           OPEN INPUT CUTOVER-PARAMETER-FILE.
+           IF WS-PARM-STATUS = "00"
+               READ CUTOVER-PARAMETER-FILE
+                   AT END CONTINUE
+               END-READ
+               CLOSE CUTOVER-PARAMETER-FILE
+           ELSE
+               DISPLAY "No existing cutover parameter file found - "
+                   "creating a new one."
+           END-IF.
+
+           DISPLAY "Tax-day cutover maintenance".
+           DISPLAY "Current cutover day/month/year: "
+               PARM-CUTOVER-DAY "/" PARM-CUTOVER-MONTH "/"
+               PARM-CUTOVER-YEAR.
+
+           DISPLAY "New cutover day   (DD): " WITH NO ADVANCING.
+           ACCEPT PARM-CUTOVER-DAY.
+           DISPLAY "New cutover month (MM): " WITH NO ADVANCING.
+           ACCEPT PARM-CUTOVER-MONTH.
+           DISPLAY "New cutover year (CCYY): " WITH NO ADVANCING.
+           ACCEPT PARM-CUTOVER-YEAR.
+
+           DISPLAY "Save day=" PARM-CUTOVER-DAY " month="
+               PARM-CUTOVER-MONTH " year=" PARM-CUTOVER-YEAR
+               "? (Y/N): " WITH NO ADVANCING.
+           ACCEPT WS-CONFIRM.
+
+           IF WS-CONFIRM = "Y" OR WS-CONFIRM = "y"
+               OPEN OUTPUT CUTOVER-PARAMETER-FILE
+               WRITE CUTOVER-PARAMETER-RECORD
+               CLOSE CUTOVER-PARAMETER-FILE
+               DISPLAY "Cutover parameter file updated - takes "
+                   "effect on the next run."
+           ELSE
+               DISPLAY "Update cancelled - parameter file unchanged."
+           END-IF.
+
+           GOBACK.
