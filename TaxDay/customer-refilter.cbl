@@ -0,0 +1,77 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. customer-refilter.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CUTOVER-PARAMETER-FILE
+                   ASSIGN TO "data/cutover.parm"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-PARM-STATUS.
+       DATA DIVISION.
+           FILE SECTION.
+           FD  CUTOVER-PARAMETER-FILE.
+           COPY PARMREC.
+           WORKING-STORAGE SECTION.
+           01 WS-PARM-STATUS PIC XX.
+           01 WS-TODAY-YEAR PIC 9999.
+           01 WS-CUTOVER-DAY PIC 99.
+           01 WS-CUTOVER-MONTH PIC 99.
+           01 WS-CUTOVER-DATE PIC X(5).
+           01 WS-CUTOVER-YEAR PIC X(4).
+           01 WS-COUNT-IN PIC 9(7).
+           01 WS-COUNT-FILTERED PIC 9(7).
+           01 WS-COUNT-REJECTED PIC 9(7).
+           01 WS-CUST-ID PIC X(6).
+       PROCEDURE DIVISION.
+      *>   On-demand re-filter of a single customer by direct key
+      *>   lookup, for correcting one record without rerunning the
+      *>   whole daily batch.
+           OPEN INPUT CUTOVER-PARAMETER-FILE.
+           IF WS-PARM-STATUS NOT = "00"
+               DISPLAY "CUSTOMER-REFILTER: cutover parameter file "
+                   "data/cutover.parm could not be opened, file "
+                   "status " WS-PARM-STATUS
+               STOP RUN
+           END-IF.
+           READ CUTOVER-PARAMETER-FILE
+               AT END
+                   DISPLAY "CUSTOMER-REFILTER: cutover parameter "
+                       "file data/cutover.parm is empty - run "
+                       "cutover-maintenance to set it up"
+                   CLOSE CUTOVER-PARAMETER-FILE
+                   STOP RUN
+           END-READ.
+           CLOSE CUTOVER-PARAMETER-FILE.
+
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-TODAY-YEAR.
+           MOVE PARM-CUTOVER-DAY TO WS-CUTOVER-DAY.
+           MOVE PARM-CUTOVER-MONTH TO WS-CUTOVER-MONTH.
+           IF FUNCTION MOD(WS-TODAY-YEAR, 4) = 0
+                   AND (FUNCTION MOD(WS-TODAY-YEAR, 100) NOT = 0
+                        OR FUNCTION MOD(WS-TODAY-YEAR, 400) = 0)
+               ADD 1 TO WS-CUTOVER-DAY
+           END-IF.
+           MOVE PARM-CUTOVER-YEAR TO WS-CUTOVER-YEAR.
+           STRING WS-CUTOVER-MONTH "-" WS-CUTOVER-DAY
+           INTO WS-CUTOVER-DATE
+           END-STRING.
+
+           DISPLAY "Customer ID to re-filter (6 chars): "
+               WITH NO ADVANCING.
+           ACCEPT WS-CUST-ID.
+
+           CALL "customer-filterer" USING WS-CUTOVER-DATE,
+               WS-CUTOVER-YEAR, WS-COUNT-IN, WS-COUNT-FILTERED,
+               WS-COUNT-REJECTED, WS-CUST-ID.
+
+           IF WS-COUNT-IN = 0
+               DISPLAY "Customer " WS-CUST-ID " was not found on "
+                   "the customer master."
+           ELSE
+               DISPLAY "Customer " WS-CUST-ID " re-filtered against "
+                   "cutover " WS-CUTOVER-DATE "-" WS-CUTOVER-YEAR
+                   " - filtered=" WS-COUNT-FILTERED
+                   " rejected=" WS-COUNT-REJECTED "."
+           END-IF.
+
+           GOBACK.
