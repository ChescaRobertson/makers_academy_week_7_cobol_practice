@@ -0,0 +1,50 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. hmrc-extractor.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CUSTOMER-FILTER-IN
+                   ASSIGN TO "data/customer-filter-out.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT HMRC-SUBMISSION-EXTRACT
+                   ASSIGN TO "data/hmrc-submission.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+           FILE SECTION.
+           FD  CUSTOMER-FILTER-IN.
+           COPY FILTREC.
+           FD  HMRC-SUBMISSION-EXTRACT.
+           COPY HMRCREC.
+           WORKING-STORAGE SECTION.
+           01 WS-EOF-SWITCH PIC X VALUE "N".
+       PROCEDURE DIVISION.
+           OPEN INPUT CUSTOMER-FILTER-IN.
+           OPEN OUTPUT HMRC-SUBMISSION-EXTRACT.
+
+           READ CUSTOMER-FILTER-IN
+               AT END MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+           PERFORM UNTIL WS-EOF-SWITCH = "Y"
+               IF CFO-FILTER-DECISION = "Y"
+                   PERFORM WRITE-EXTRACT-RECORD
+               END-IF
+               READ CUSTOMER-FILTER-IN
+                   AT END MOVE "Y" TO WS-EOF-SWITCH
+               END-READ
+           END-PERFORM.
+
+           CLOSE CUSTOMER-FILTER-IN.
+           CLOSE HMRC-SUBMISSION-EXTRACT.
+
+           GOBACK.
+
+       WRITE-EXTRACT-RECORD.
+           MOVE "01" TO HMRC-REC-TYPE.
+           MOVE CFO-TAX-REF TO HMRC-TAX-REF.
+           MOVE CFO-CUST-NAME TO HMRC-CUST-NAME.
+           STRING CFO-FILING-DEADLINE(7:4) CFO-FILING-DEADLINE(1:2)
+               CFO-FILING-DEADLINE(4:2)
+               INTO HMRC-FILING-DEADLINE
+           END-STRING.
+           MOVE SPACES TO HMRC-FILLER.
+           WRITE HMRC-EXTRACT-RECORD.
