@@ -0,0 +1,8 @@
+      *> Fixed-width extract layout expected by the HMRC submission
+      *> portal. HMRC-FILING-DEADLINE is CCYYMMDD.
+       01  HMRC-EXTRACT-RECORD.
+           05  HMRC-REC-TYPE               PIC X(2).
+           05  HMRC-TAX-REF                PIC X(10).
+           05  HMRC-CUST-NAME              PIC X(30).
+           05  HMRC-FILING-DEADLINE        PIC X(8).
+           05  HMRC-FILLER                 PIC X(29).
