@@ -0,0 +1,8 @@
+      *> Audit trail of every filtering decision customer-filterer
+      *> makes - one record per customer evaluated.
+       01  AUDIT-RECORD.
+           05  AUD-CUST-ID                 PIC X(6).
+           05  AUD-CUTOVER-DATE            PIC X(5).
+           05  AUD-CUTOVER-YEAR            PIC X(4).
+           05  AUD-DECISION                PIC X(1).
+           05  AUD-TIMESTAMP               PIC X(26).
