@@ -0,0 +1,7 @@
+      *> Tax-year cutover control record.
+      *> One record per file - updated each tax year either by hand
+      *> or via cutover-maintenance.cbl, never by recompiling a program.
+       01  CUTOVER-PARAMETER-RECORD.
+           05  PARM-CUTOVER-DAY            PIC 99.
+           05  PARM-CUTOVER-MONTH          PIC 99.
+           05  PARM-CUTOVER-YEAR           PIC 9999.
