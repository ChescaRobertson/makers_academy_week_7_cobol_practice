@@ -0,0 +1,4 @@
+      *> Restart checkpoint for the customer-filterer batch step.
+       01  CHECKPOINT-RECORD.
+           05  CHK-LAST-CUST-ID            PIC X(6).
+           05  CHK-RECORDS-READ            PIC 9(7).
