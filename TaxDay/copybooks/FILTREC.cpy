@@ -0,0 +1,10 @@
+      *> Customer-filterer output record - one per customer evaluated.
+       01  CUSTOMER-FILTER-RECORD.
+           05  CFO-CUST-ID                 PIC X(6).
+           05  CFO-CUST-NAME               PIC X(30).
+           05  CFO-TAX-REF                 PIC X(10).
+           05  CFO-FILING-DEADLINE         PIC X(10).
+      *>      CFO-FILING-DEADLINE is MM-DD-CCYY.
+           05  CFO-FILTER-DECISION         PIC X(1).
+      *>      'Y' - customer falls on or before the cutover date.
+      *>      'N' - customer falls after the cutover date.
