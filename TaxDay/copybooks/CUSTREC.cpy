@@ -0,0 +1,6 @@
+      *> Customer master record. CUST-REG-DATE is CCYYMMDD.
+       01  CUSTOMER-RECORD.
+           05  CUST-ID                     PIC X(6).
+           05  CUST-NAME                   PIC X(30).
+           05  CUST-TAX-REF                PIC X(10).
+           05  CUST-REG-DATE               PIC X(8).
