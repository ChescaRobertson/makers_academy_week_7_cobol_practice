@@ -0,0 +1,6 @@
+      *> Customer master records that failed validation, with a
+      *> reason code identifying why the record was rejected.
+       01  REJECT-RECORD.
+           05  REJ-CUST-ID                 PIC X(6).
+           05  REJ-REASON-CODE             PIC X(4).
+           05  REJ-REASON-TEXT             PIC X(40).
