@@ -0,0 +1,8 @@
+      *> Daily run-summary report record.
+       01  RUN-SUMMARY-RECORD.
+           05  SUM-CUTOVER-DATE            PIC X(5).
+           05  SUM-CUTOVER-YEAR            PIC X(4).
+           05  SUM-COUNT-IN                PIC 9(7).
+           05  SUM-COUNT-FILTERED          PIC 9(7).
+           05  SUM-COUNT-REJECTED          PIC 9(7).
+           05  SUM-COUNT-VALIDATION-REJECTS PIC 9(7).
