@@ -0,0 +1,192 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. customer-filterer.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CUSTOMER-MASTER-IN
+                   ASSIGN TO "data/customer-master-valid.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS CUST-ID.
+               SELECT CUSTOMER-FILTER-OUT
+                   ASSIGN TO "data/customer-filter-out.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT CHECKPOINT-FILE
+                   ASSIGN TO "data/customer-filterer.ckpt"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CKPT-STATUS.
+               SELECT AUDIT-LOG
+                   ASSIGN TO "data/customer-filterer.audit"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+           FILE SECTION.
+           FD  CUSTOMER-MASTER-IN.
+           COPY CUSTREC.
+           FD  CUSTOMER-FILTER-OUT.
+           COPY FILTREC.
+           FD  CHECKPOINT-FILE.
+           COPY CHKPTREC.
+           FD  AUDIT-LOG.
+           COPY AUDITREC.
+           WORKING-STORAGE SECTION.
+           01 WS-EOF-SWITCH PIC X VALUE "N".
+           01 WS-CUTOVER-MONTH PIC 99.
+           01 WS-CUTOVER-DAY PIC 99.
+           01 WS-CUTOVER-MMDD PIC 9999.
+           01 WS-CUST-MONTH PIC 99.
+           01 WS-CUST-DAY PIC 99.
+           01 WS-CUST-MMDD PIC 9999.
+           01 WS-CKPT-STATUS PIC XX.
+           01 WS-RESTART-KEY PIC X(6) VALUE SPACES.
+           01 WS-RECORDS-READ PIC 9(7) VALUE 0.
+           01 WS-CHECKPOINT-INTERVAL PIC 9(3) VALUE 50.
+           LINKAGE SECTION.
+           01 LS-CUTOVER-DATE PIC X(5).
+           01 LS-CUTOVER-YEAR PIC X(4).
+           01 LS-COUNT-IN PIC 9(7).
+           01 LS-COUNT-FILTERED PIC 9(7).
+           01 LS-COUNT-REJECTED PIC 9(7).
+           01 LS-SINGLE-CUST-ID PIC X(6).
+       PROCEDURE DIVISION USING LS-CUTOVER-DATE, LS-CUTOVER-YEAR,
+           LS-COUNT-IN, LS-COUNT-FILTERED, LS-COUNT-REJECTED,
+           LS-SINGLE-CUST-ID.
+           MOVE LS-CUTOVER-DATE(1:2) TO WS-CUTOVER-MONTH.
+           MOVE LS-CUTOVER-DATE(4:2) TO WS-CUTOVER-DAY.
+           MOVE 0 TO WS-CUTOVER-MMDD.
+           COMPUTE WS-CUTOVER-MMDD = WS-CUTOVER-MONTH * 100
+               + WS-CUTOVER-DAY.
+           MOVE 0 TO LS-COUNT-IN.
+           MOVE 0 TO LS-COUNT-FILTERED.
+           MOVE 0 TO LS-COUNT-REJECTED.
+
+           IF LS-SINGLE-CUST-ID NOT = SPACES
+               PERFORM FILTER-SINGLE-CUSTOMER
+           ELSE
+               PERFORM FILTER-BATCH
+           END-IF.
+
+           GOBACK.
+
+      *>  Re-filter one customer on demand, by direct key lookup,
+      *>  instead of running the whole batch to recheck one record.
+       FILTER-SINGLE-CUSTOMER.
+           OPEN INPUT CUSTOMER-MASTER-IN.
+           OPEN EXTEND CUSTOMER-FILTER-OUT.
+           OPEN EXTEND AUDIT-LOG.
+
+           MOVE LS-SINGLE-CUST-ID TO CUST-ID.
+           READ CUSTOMER-MASTER-IN
+               INVALID KEY CONTINUE
+               NOT INVALID KEY PERFORM EVALUATE-CUSTOMER
+           END-READ.
+
+           CLOSE CUSTOMER-MASTER-IN.
+           CLOSE CUSTOMER-FILTER-OUT.
+           CLOSE AUDIT-LOG.
+
+       FILTER-BATCH.
+           PERFORM LOAD-RESTART-CHECKPOINT.
+
+           OPEN INPUT CUSTOMER-MASTER-IN.
+      *>   A restart must append to the filter-out and audit files
+      *>   left by the abended run, not truncate what they already
+      *>   hold.
+           IF WS-RESTART-KEY NOT = SPACES
+               OPEN EXTEND CUSTOMER-FILTER-OUT
+               OPEN EXTEND AUDIT-LOG
+           ELSE
+               OPEN OUTPUT CUSTOMER-FILTER-OUT
+               OPEN OUTPUT AUDIT-LOG
+           END-IF.
+
+           IF WS-RESTART-KEY NOT = SPACES
+               MOVE WS-RESTART-KEY TO CUST-ID
+               START CUSTOMER-MASTER-IN KEY IS GREATER THAN CUST-ID
+                   INVALID KEY MOVE "Y" TO WS-EOF-SWITCH
+               END-START
+           END-IF.
+
+           IF WS-EOF-SWITCH NOT = "Y"
+               READ CUSTOMER-MASTER-IN NEXT RECORD
+                   AT END MOVE "Y" TO WS-EOF-SWITCH
+               END-READ
+           END-IF.
+           PERFORM UNTIL WS-EOF-SWITCH = "Y"
+               PERFORM EVALUATE-CUSTOMER
+               ADD 1 TO WS-RECORDS-READ
+               IF FUNCTION MOD(WS-RECORDS-READ, WS-CHECKPOINT-INTERVAL)
+                       = 0
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
+               READ CUSTOMER-MASTER-IN NEXT RECORD
+                   AT END MOVE "Y" TO WS-EOF-SWITCH
+               END-READ
+           END-PERFORM.
+
+      *>   Ran clean to AT END - clear the checkpoint so tomorrow's
+      *>   ordinary run does not mistake today's leftover checkpoint
+      *>   for an abend and skip ahead.
+           PERFORM CLEAR-CHECKPOINT.
+
+           CLOSE CUSTOMER-MASTER-IN.
+           CLOSE CUSTOMER-FILTER-OUT.
+           CLOSE AUDIT-LOG.
+
+      *>   CHK-LAST-CUST-ID of SPACES is the sentinel for "no restart
+      *>   outstanding" - written by CLEAR-CHECKPOINT when a batch
+      *>   completes normally.
+       LOAD-RESTART-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+               END-READ
+               IF WS-CKPT-STATUS = "00"
+                   MOVE CHK-LAST-CUST-ID TO WS-RESTART-KEY
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE CUST-ID TO CHK-LAST-CUST-ID.
+           MOVE WS-RECORDS-READ TO CHK-RECORDS-READ.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           MOVE SPACES TO CHK-LAST-CUST-ID.
+           MOVE WS-RECORDS-READ TO CHK-RECORDS-READ.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       EVALUATE-CUSTOMER.
+           ADD 1 TO LS-COUNT-IN.
+           MOVE CUST-REG-DATE(5:2) TO WS-CUST-MONTH.
+           MOVE CUST-REG-DATE(7:2) TO WS-CUST-DAY.
+           COMPUTE WS-CUST-MMDD = WS-CUST-MONTH * 100 + WS-CUST-DAY.
+
+           MOVE CUST-ID TO CFO-CUST-ID.
+           MOVE CUST-NAME TO CFO-CUST-NAME.
+           MOVE CUST-TAX-REF TO CFO-TAX-REF.
+           STRING LS-CUTOVER-DATE "-" LS-CUTOVER-YEAR
+               INTO CFO-FILING-DEADLINE
+           END-STRING.
+
+           IF WS-CUST-MMDD NOT > WS-CUTOVER-MMDD
+               MOVE "Y" TO CFO-FILTER-DECISION
+               ADD 1 TO LS-COUNT-FILTERED
+           ELSE
+               MOVE "N" TO CFO-FILTER-DECISION
+               ADD 1 TO LS-COUNT-REJECTED
+           END-IF.
+
+           WRITE CUSTOMER-FILTER-RECORD.
+
+           MOVE CUST-ID TO AUD-CUST-ID.
+           MOVE LS-CUTOVER-DATE TO AUD-CUTOVER-DATE.
+           MOVE LS-CUTOVER-YEAR TO AUD-CUTOVER-YEAR.
+           MOVE CFO-FILTER-DECISION TO AUD-DECISION.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+           WRITE AUDIT-RECORD.
