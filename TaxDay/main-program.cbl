@@ -1,24 +1,96 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. main-program.
        ENVIRONMENT DIVISION.
-           CONFIGURATION SECTION.
-           REPOSITORY.
-               FUNCTION IS-LEAP-YEAR.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CUTOVER-PARAMETER-FILE
+                   ASSIGN TO "data/cutover.parm"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-PARM-STATUS.
+               SELECT RUN-SUMMARY-REPORT
+                   ASSIGN TO "data/run-summary.rpt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+           FILE SECTION.
+           FD  CUTOVER-PARAMETER-FILE.
+           COPY PARMREC.
+           FD  RUN-SUMMARY-REPORT.
+           COPY SUMMREC.
            WORKING-STORAGE SECTION.
            01 WS-TODAY PIC X(5).
            01 WS-TODAY-DAY PIC 99.
            01 WS-TODAY-MONTH PIC 99.
            01 WS-TODAY-YEAR PIC 9999.
-          
+           01 WS-CUTOVER-DAY PIC 99.
+           01 WS-CUTOVER-MONTH PIC 99.
+           01 WS-CUTOVER-DATE PIC X(5).
+           01 WS-CUTOVER-YEAR PIC X(4).
+           01 WS-COUNT-IN PIC 9(7).
+           01 WS-COUNT-FILTERED PIC 9(7).
+           01 WS-COUNT-REJECTED PIC 9(7).
+           01 WS-COUNT-VALIDATION-REJECTS PIC 9(7).
+           01 WS-SINGLE-CUST-ID PIC X(6) VALUE SPACES.
+           01 WS-PARM-STATUS PIC XX.
+
        PROCEDURE DIVISION.
+           OPEN INPUT CUTOVER-PARAMETER-FILE.
+           IF WS-PARM-STATUS NOT = "00"
+               DISPLAY "MAIN-PROGRAM: cutover parameter file "
+                   "data/cutover.parm could not be opened, file "
+                   "status " WS-PARM-STATUS
+               STOP RUN
+           END-IF.
+           READ CUTOVER-PARAMETER-FILE
+               AT END
+                   DISPLAY "MAIN-PROGRAM: cutover parameter file "
+                       "data/cutover.parm is empty - run "
+                       "cutover-maintenance to set it up"
+                   CLOSE CUTOVER-PARAMETER-FILE
+                   STOP RUN
+           END-READ.
+           CLOSE CUTOVER-PARAMETER-FILE.
+
            MOVE FUNCTION CURRENT-DATE(5:2) TO WS-TODAY-MONTH.
            MOVE FUNCTION CURRENT-DATE(7:2) TO WS-TODAY-DAY
            MOVE FUNCTION CURRENT-DATE(1:4) TO WS-TODAY-YEAR.
-           STRING WS-TODAY-MONTH "-" WS-TODAY-DAY 
+           STRING WS-TODAY-MONTH "-" WS-TODAY-DAY
            INTO WS-TODAY
            END-STRING.
-   
-           CALL "customer-filterer" USING "03-01", "2022".
-           
+
+           MOVE PARM-CUTOVER-DAY TO WS-CUTOVER-DAY.
+           MOVE PARM-CUTOVER-MONTH TO WS-CUTOVER-MONTH.
+      *>   Filing deadline moves a day in leap years - computed
+      *>   inline rather than via an intrinsic, since no such
+      *>   intrinsic function exists in this dialect.
+           IF FUNCTION MOD(WS-TODAY-YEAR, 4) = 0
+                   AND (FUNCTION MOD(WS-TODAY-YEAR, 100) NOT = 0
+                        OR FUNCTION MOD(WS-TODAY-YEAR, 400) = 0)
+               ADD 1 TO WS-CUTOVER-DAY
+           END-IF.
+           MOVE PARM-CUTOVER-YEAR TO WS-CUTOVER-YEAR.
+           STRING WS-CUTOVER-MONTH "-" WS-CUTOVER-DAY
+           INTO WS-CUTOVER-DATE
+           END-STRING.
+
+           CALL "customer-validator" USING WS-COUNT-VALIDATION-REJECTS.
+
+           CALL "customer-filterer" USING WS-CUTOVER-DATE,
+               WS-CUTOVER-YEAR, WS-COUNT-IN, WS-COUNT-FILTERED,
+               WS-COUNT-REJECTED, WS-SINGLE-CUST-ID.
+
+           CALL "hmrc-extractor".
+
+           OPEN OUTPUT RUN-SUMMARY-REPORT.
+           MOVE WS-CUTOVER-DATE TO SUM-CUTOVER-DATE.
+           MOVE WS-CUTOVER-YEAR TO SUM-CUTOVER-YEAR.
+           MOVE WS-COUNT-IN TO SUM-COUNT-IN.
+           MOVE WS-COUNT-FILTERED TO SUM-COUNT-FILTERED.
+           MOVE WS-COUNT-REJECTED TO SUM-COUNT-REJECTED.
+           MOVE WS-COUNT-VALIDATION-REJECTS
+               TO SUM-COUNT-VALIDATION-REJECTS.
+           WRITE RUN-SUMMARY-RECORD.
+           CLOSE RUN-SUMMARY-REPORT.
+
+           STOP RUN.
+
            
\ No newline at end of file
