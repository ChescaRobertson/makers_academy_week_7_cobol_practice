@@ -0,0 +1,101 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. customer-validator.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CUSTOMER-MASTER-RAW
+                   ASSIGN TO "data/customer-master.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT CUSTOMER-MASTER-VALID
+                   ASSIGN TO "data/customer-master-valid.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS VCUST-ID
+                   FILE STATUS IS WS-VALID-STATUS.
+               SELECT CUSTOMER-REJECTS
+                   ASSIGN TO "data/customer-rejects.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+           FILE SECTION.
+           FD  CUSTOMER-MASTER-RAW.
+           COPY CUSTREC.
+           FD  CUSTOMER-MASTER-VALID.
+           COPY CUSTREC REPLACING
+               ==CUSTOMER-RECORD== BY ==CUSTOMER-VALID-RECORD==
+               ==CUST-ID== BY ==VCUST-ID==
+               ==CUST-NAME== BY ==VCUST-NAME==
+               ==CUST-TAX-REF== BY ==VCUST-TAX-REF==
+               ==CUST-REG-DATE== BY ==VCUST-REG-DATE==.
+           FD  CUSTOMER-REJECTS.
+           COPY REJECTREC.
+           WORKING-STORAGE SECTION.
+           01 WS-EOF-SWITCH PIC X VALUE "N".
+           01 WS-MONTH PIC 99.
+           01 WS-DAY PIC 99.
+           01 WS-VALID-STATUS PIC XX.
+           LINKAGE SECTION.
+           01 LS-COUNT-REJECTS PIC 9(7).
+       PROCEDURE DIVISION USING LS-COUNT-REJECTS.
+           MOVE 0 TO LS-COUNT-REJECTS.
+
+           OPEN INPUT CUSTOMER-MASTER-RAW.
+           OPEN OUTPUT CUSTOMER-MASTER-VALID.
+           OPEN OUTPUT CUSTOMER-REJECTS.
+
+           READ CUSTOMER-MASTER-RAW
+               AT END MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+           PERFORM UNTIL WS-EOF-SWITCH = "Y"
+               PERFORM VALIDATE-CUSTOMER
+               READ CUSTOMER-MASTER-RAW
+                   AT END MOVE "Y" TO WS-EOF-SWITCH
+               END-READ
+           END-PERFORM.
+
+           CLOSE CUSTOMER-MASTER-RAW.
+           CLOSE CUSTOMER-MASTER-VALID.
+           CLOSE CUSTOMER-REJECTS.
+
+           GOBACK.
+
+       VALIDATE-CUSTOMER.
+           IF CUST-TAX-REF = SPACES
+               MOVE "BLNK" TO REJ-REASON-CODE
+               MOVE "blank tax reference number" TO REJ-REASON-TEXT
+               PERFORM WRITE-REJECT
+           ELSE
+               IF CUST-REG-DATE IS NOT NUMERIC
+                   MOVE "BDDT" TO REJ-REASON-CODE
+                   MOVE "registration date is not numeric"
+                       TO REJ-REASON-TEXT
+                   PERFORM WRITE-REJECT
+               ELSE
+                   MOVE CUST-REG-DATE(5:2) TO WS-MONTH
+                   MOVE CUST-REG-DATE(7:2) TO WS-DAY
+                   IF WS-MONTH < 1 OR WS-MONTH > 12
+                           OR WS-DAY < 1 OR WS-DAY > 31
+                       MOVE "BDDT" TO REJ-REASON-CODE
+                       MOVE "registration date is out of range"
+                           TO REJ-REASON-TEXT
+                       PERFORM WRITE-REJECT
+                   ELSE
+                       MOVE CUSTOMER-RECORD TO CUSTOMER-VALID-RECORD
+                       WRITE CUSTOMER-VALID-RECORD
+                       IF WS-VALID-STATUS NOT = "00"
+                           DISPLAY "CUSTOMER-VALIDATOR: could not "
+                               "write customer " CUST-ID
+                               " to customer-master-valid.dat, file "
+                               "status " WS-VALID-STATUS
+                           MOVE "WERR" TO REJ-REASON-CODE
+                           MOVE "write to validated master failed"
+                               TO REJ-REASON-TEXT
+                           PERFORM WRITE-REJECT
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       WRITE-REJECT.
+           MOVE CUST-ID TO REJ-CUST-ID.
+           WRITE REJECT-RECORD.
+           ADD 1 TO LS-COUNT-REJECTS.
